@@ -0,0 +1,15 @@
+      **********************************************************************
+      * Copybook: OUTPUT
+      * Purpose:  Record layout produced by convert-bad/convert-bad2 and
+      *           compared by convert-test.  Expanded into the 01-level
+      *           record declared by each caller.
+      **********************************************************************
+           05  text-out-1           pic x(12).
+           05  filler               pic x(01) value space.
+           05  country-code-out     pic x(02).
+           05  filler               pic x(01) value space.
+           05  state-name-out       pic x(30).
+           05  filler               pic x(01) value space.
+           05  text-out-2           pic x(24).
+           05  filler               pic x(01) value space.
+           05  decimal-out-1        pic 9(3)v9(4).
