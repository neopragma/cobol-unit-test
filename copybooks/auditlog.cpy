@@ -0,0 +1,19 @@
+      **********************************************************************
+      * Copybook: AUDITLOG
+      * Purpose:  Shared audit-trail record layout appended to by CARD1
+      *           and convert-bad/convert-bad2 as each input record is
+      *           processed, so a later question about why a given
+      *           record was classified or rejected the way it was can
+      *           be traced back to something other than a re-run.
+      **********************************************************************
+           05  audit-timestamp.
+               10  audit-date           pic x(08).
+               10  audit-time           pic x(08).
+           05  filler                   pic x(01) value space.
+           05  audit-program-name       pic x(10).
+           05  filler                   pic x(01) value space.
+           05  audit-input-key          pic x(20).
+           05  filler                   pic x(01) value space.
+           05  audit-outcome            pic x(20).
+           05  filler                   pic x(01) value space.
+           05  audit-disposition        pic x(06).
