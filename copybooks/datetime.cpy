@@ -0,0 +1,25 @@
+      **********************************************************************
+      * Copybook: DATETIME
+      * Purpose:  Common current-date working-storage layout, broken out
+      *           into year/month/day so callers can test the month with
+      *           simple 88-level conditions instead of comparing literals.
+      **********************************************************************
+       01  ws-current-date-data.
+           05  ws-current-date.
+               10  ws-current-year        pic 9(4).
+               10  ws-current-month       pic 9(2).
+                   88  january            value 1.
+                   88  february           value 2.
+                   88  march              value 3.
+                   88  april              value 4.
+                   88  may                value 5.
+                   88  june               value 6.
+                   88  july               value 7.
+                   88  august             value 8.
+                   88  september          value 9.
+                   88  october            value 10.
+                   88  november           value 11.
+                   88  december           value 12.
+                   88  30-day-month       values 4 6 9 11.
+                   88  31-day-month       values 1 3 5 7 8 10 12.
+               10  ws-current-day         pic 9(2).
