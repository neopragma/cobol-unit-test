@@ -0,0 +1,9 @@
+      **********************************************************************
+      * Copybook: REJECT
+      * Purpose:  Record layout for convert-bad/convert-bad2's reject file -
+      *           the original input line plus a reason code explaining why
+      *           the record could not be converted cleanly.
+      **********************************************************************
+           05  reject-original-line  pic x(200).
+           05  filler                pic x(01) value space.
+           05  reject-reason-code    pic x(20).
