@@ -7,21 +7,26 @@
       *            them record by record.
       *
       * Usage:     convert-test expected-output-file actual-output-file
+      *            [junit-report-file]
       ******************************************************************
        identification division.
        program-id. convert-test.
        environment division.
        input-output section.
        file-control.
-  
-           select expected-result-file 
+
+           select expected-result-file
                assign to expected-result-filename
                organization is line sequential.
 
-           select actual-result-file 
+           select actual-result-file
                assign to actual-result-filename
                organization is line sequential.
 
+           select junit-report-file
+               assign to junit-report-filename
+               organization is line sequential.
+
        data division.
        file section.
 
@@ -33,6 +38,9 @@
        01  actual-result-record.
            copy output.
 
+       fd  junit-report-file.
+       01  junit-report-record          pic x(200).
+
        working-storage section.
 
        01  args pic x(500).
@@ -40,7 +48,10 @@
        01  arg-values.
            05  expected-result-filename pic x(120).
            05  actual-result-filename   pic x(120).
- 
+           05  junit-report-filename    pic x(120).
+
+       01  ws-final-message             pic x(100) value spaces.
+
        01  eof-expected pic x value spaces.
            88  end-of-expected          value "y".
        01  eof-actual pic x value spaces.
@@ -51,6 +62,10 @@
        01  expected-line-number         pic 9(6) value zero.
        01  actual-line-number           pic 9(6) value zero.
        01  status-message               pic x(100) value spaces.
+       01  ws-mismatch-count            pic 9(6) value zero.
+       01  ws-first-mismatch-switch     pic x value 'N'.
+           88  first-mismatch-recorded  value 'Y'.
+       01  ws-first-mismatch-line       pic 9(6) value zero.
 
        procedure division.
 
@@ -66,12 +81,13 @@
            accept args from command-line end-accept
            unstring args delimited by space
                into expected-result-filename actual-result-filename
+                   junit-report-filename
            end-unstring
 
-           if  expected-result-filename = spaces 
+           if  expected-result-filename = spaces
            or actual-result-filename = spaces
-               display 'Usage: convert expected-result-filename' 
-                   ' actual-result-filename'
+               display 'Usage: convert expected-result-filename'
+                   ' actual-result-filename [junit-report-filename]'
                goback
            end-if
            .
@@ -86,21 +102,31 @@
            display " Actual output file:   " actual-result-filename
 
            perform 2000-compare-records
-               until test-fail or end-of-expected or end-of-actual
+               until end-of-expected and end-of-actual
 
            if  test-fail
-               display test-status 
-               function substitute
-                   (status-message; "LINE"; expected-line-number)
+               move function substitute
+                   (status-message; "LINE"; ws-first-mismatch-line)
+                   to ws-final-message
+               display test-status ws-final-message
+               if  ws-mismatch-count > zero
+                   display "  Total mismatched records: "
+                       ws-mismatch-count
+               end-if
            else
-               display test-status "Actual result matches"
-                   " expected result"    
+               move "Actual result matches expected result"
+                   to ws-final-message
+               display test-status ws-final-message
            end-if
 
            display "==================================================="
 
            close expected-result-file
            close actual-result-file
+
+           if  junit-report-filename not = spaces
+               perform 3000-write-junit-report
+           end-if
            .
 
        2000-compare-records.
@@ -123,22 +149,111 @@
                end-read
            end-if
 
-           if  end-of-expected and not end-of-actual
-               set test-fail to true
-               move "More records than expected were written" 
-                 to status-message
+           evaluate true
+               when end-of-expected and end-of-actual
+                   continue
+               when end-of-expected and not end-of-actual
+                   set test-fail to true
+                   if  not first-mismatch-recorded
+                       move "More records than expected were written"
+                           to status-message
+                   end-if
+               when not end-of-expected and end-of-actual
+                   set test-fail to true
+                   if  not first-mismatch-recorded
+                       move "Fewer records than expected were written"
+                           to status-message
+                   end-if
+               when expected-result-record not = actual-result-record
+                   perform 2100-record-mismatch
+           end-evaluate
+           .
+
+       2100-record-mismatch.
+           set test-fail to true
+           add 1 to ws-mismatch-count
+           display "**** FAIL: Record mismatch at line "
+               expected-line-number
+           perform 2200-compare-fields
+           if  not first-mismatch-recorded
+               set first-mismatch-recorded to true
+               move expected-line-number to ws-first-mismatch-line
+               move "Files do not match starting at line LINE"
+                   to status-message
+           end-if
+           .
+
+       2200-compare-fields.
+           if  text-out-1 of expected-result-record
+                   not = text-out-1 of actual-result-record
+               display "    Field TEXT-OUT-1 differs"
+           end-if
+           if  country-code-out of expected-result-record
+                   not = country-code-out of actual-result-record
+               display "    Field COUNTRY-CODE-OUT differs"
+           end-if
+           if  state-name-out of expected-result-record
+                   not = state-name-out of actual-result-record
+               display "    Field STATE-NAME-OUT differs"
            end-if
+           if  text-out-2 of expected-result-record
+                   not = text-out-2 of actual-result-record
+               display "    Field TEXT-OUT-2 differs"
+           end-if
+           if  decimal-out-1 of expected-result-record
+                   not = decimal-out-1 of actual-result-record
+               display "    Field DECIMAL-OUT-1 differs"
+           end-if
+           .
+
+       3000-write-junit-report.
+           open output junit-report-file
+           perform 3010-write-junit-header
+           perform 3020-write-junit-testcase
+           perform 3030-write-junit-footer
+           close junit-report-file
+           .
+
+       3010-write-junit-header.
+           move '<?xml version="1.0" encoding="UTF-8"?>'
+               to junit-report-record
+           write junit-report-record
 
-           if  not end-of-expected and end-of-actual
-               set test-fail to true
-               move "Fewer records than expected were written" 
-                 to status-message
+           if  test-fail
+               move '<testsuite name="convert" tests="1" failures="1">'
+                   to junit-report-record
+           else
+               move '<testsuite name="convert" tests="1" failures="0">'
+                   to junit-report-record
            end-if
+           write junit-report-record
+           .
+
+       3020-write-junit-testcase.
+           if  test-fail
+               move
+                 '  <testcase name="convert-test" classname="convert">'
+                 to junit-report-record
+               write junit-report-record
+
+               string '    <failure message="' delimited by size
+                      ws-final-message delimited by size
+                      '"/>' delimited by size
+                   into junit-report-record
+               write junit-report-record
 
-           if  expected-result-record not = actual-result-record
-               set test-fail to true
-               move "Files do not match starting at line LINE" 
-                 to status-message
+               move '  </testcase>' to junit-report-record
+               write junit-report-record
+           else
+               move
+                 '  <testcase name="convert-test" classname="convert"/>'
+                 to junit-report-record
+               write junit-report-record
            end-if
            .
+
+       3030-write-junit-footer.
+           move '</testsuite>' to junit-report-record
+           write junit-report-record
+           .
  
\ No newline at end of file
