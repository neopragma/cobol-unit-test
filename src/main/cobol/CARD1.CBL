@@ -17,6 +17,26 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-OUTPUT-STATUS.
 
+       SELECT RESTRICTED-FILE ASSIGN TO RESTRICTED-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RESTRICTED-STATUS.
+
+       SELECT SUSPENSE-FILE ASSIGN TO SUSPENSE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SUSPENSE-STATUS.
+
+       SELECT BIN-RANGE-FILE ASSIGN TO BIN-RANGE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BIN-RANGE-STATUS.
+
+       SELECT CHECKPOINT-FILE ASSIGN TO CHECKPOINT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       SELECT AUDIT-LOG-FILE ASSIGN TO AUDIT-LOG-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -24,7 +44,23 @@
        01 INPUT-RECORD PIC X(200).
 
        FD OUTPUT-FILE.
-       01 OUTPUT-RECORD PIC X(200).      
+       01 OUTPUT-RECORD PIC X(200).
+
+       FD RESTRICTED-FILE.
+       01 RESTRICTED-RECORD PIC X(200).
+
+       FD SUSPENSE-FILE.
+       01 SUSPENSE-RECORD PIC X(200).
+
+       FD BIN-RANGE-FILE.
+       01 BIN-RANGE-RECORD PIC X(28).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD PIC X(06).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+           copy auditlog.
 
        WORKING-STORAGE SECTION.
 
@@ -33,6 +69,11 @@
        01  ARG-VALUES.
            05  INPUT-FILENAME PIC X(120).
            05  OUTPUT-FILENAME   PIC X(120).
+           05  RESTRICTED-FILENAME PIC X(120).
+           05  SUSPENSE-FILENAME PIC X(120).
+           05  BIN-RANGE-FILENAME PIC X(120).
+           05  CHECKPOINT-FILENAME PIC X(120).
+           05  AUDIT-LOG-FILENAME PIC X(120).
 
        01  WS-FILE-STATUS.
            05  WS-INPUT-STATUS        PIC X(02).
@@ -40,30 +81,129 @@
                88  INPUT-EOF          VALUE '10'.
            05  WS-OUTPUT-STATUS       PIC X(02).
                88  OUTPUT-OK          VALUE '00'.
-        01 WS-ALL-FILE-STATUS REDEFINES WS-FILE-STATUS PIC X(04).
-               88  FILES-OK           VALUE '0000'.
+           05  WS-RESTRICTED-STATUS   PIC X(02).
+               88  RESTRICTED-OK      VALUE '00'.
+           05  WS-SUSPENSE-STATUS     PIC X(02).
+               88  SUSPENSE-OK        VALUE '00'.
+        01 WS-ALL-FILE-STATUS REDEFINES WS-FILE-STATUS PIC X(08).
+               88  FILES-OK           VALUE '00000000'.
+
+       01  WS-ABEND-FILE-NAME          PIC X(20).
+       01  WS-ABEND-FILE-STATUS        PIC X(02).
+
+       01  WS-BIN-RANGE-STATUS         PIC X(02).
+           88  BIN-RANGE-OK            VALUE '00'.
+           88  BIN-RANGE-EOF           VALUE '10'.
+
+       01  WS-CHECKPOINT-STATUS        PIC X(02).
+           88  CHECKPOINT-OK           VALUE '00'.
+           88  CHECKPOINT-EOF          VALUE '10'.
+
+       01  WS-AUDIT-LOG-STATUS         PIC X(02).
+           88  AUDIT-LOG-OK            VALUE '00'.
+
+       01  WS-AUDIT-LOGGING-SWITCH     PIC X(01) VALUE 'N'.
+           88  AUDIT-LOGGING-ENABLED   VALUE 'Y'.
 
        01  WS-RECORD-AREAS.
            05  WS-INPUT-RECORD.
                10  FILLER             PIC X(10).
                10  IN-ACCOUNT-NUMBER  PIC X(16).
-               10  FILLER             PIC X(174).
+               10  IN-CARDHOLDER-NAME PIC X(30).
+               10  IN-TRANSACTION-AMOUNT PIC 9(07)V99.
+               10  FILLER             PIC X(135).
            05  WS-OUTPUT-RECORD.
                10  OUT-ACCOUNT-NUMBER PIC X(16).
-               10  OUT-MESSAGE        PIC X(184).    
+               10  OUT-CARDHOLDER-NAME PIC X(30).
+               10  OUT-TRANSACTION-AMOUNT PIC Z(06)9.99.
+               10  OUT-MESSAGE        PIC X(144).
+           05  WS-RESTRICTED-RECORD.
+               10  RESTRICTED-ACCOUNT-NUMBER PIC X(16).
+               10  RESTRICTED-MESSAGE        PIC X(184).
+
+       01  WS-MASKED-ACCOUNT-NUMBER  PIC X(16).
 
        01  WS-MESSAGE.
-           05  FILLER                 PIC X(04) VALUE ' IS '.  
-           05  WS-CARD-TYPE           PIC X(60).    
+           05  FILLER                 PIC X(04) VALUE ' IS '.
+           05  WS-CARD-TYPE           PIC X(60).
+               88  UNKNOWN-CARD-TYPE  VALUE 'UNKNOWN'.
+
+       01  WS-BIN-RANGE-REC-FIELDS.
+           05  WS-BIN-REC-LOW         PIC 9(04).
+           05  WS-BIN-REC-HIGH        PIC 9(04).
+           05  WS-BIN-REC-BRAND       PIC X(20).
+
+       01  WS-BIN-RANGE-TABLE.
+           05  WS-BIN-RANGE-COUNT     PIC 9(03) COMP VALUE ZERO.
+           05  WS-BIN-RANGE-ENTRY OCCURS 50 TIMES
+                                   INDEXED BY WS-BIN-IDX.
+               10  WS-BIN-RANGE-LOW     PIC 9(04).
+               10  WS-BIN-RANGE-HIGH    PIC 9(04).
+               10  WS-BIN-BRAND-NAME    PIC X(20).
+               10  WS-BIN-BRAND-TOTAL-IDX PIC 9(03) COMP VALUE ZERO.
+
+       01  WS-BRAND-TOTAL-TABLE.
+           05  WS-BRAND-TOTAL-COUNT-OF-BRANDS PIC 9(03) COMP
+                                               VALUE ZERO.
+           05  WS-BRAND-TOTAL-ENTRY OCCURS 50 TIMES
+                                   INDEXED BY WS-BRAND-IDX.
+               10  WS-BRAND-TOTAL-NAME  PIC X(20).
+               10  WS-BRAND-TOTAL-COUNT PIC 9(06) COMP VALUE ZERO.
+
+       01  WS-ACCOUNT-PREFIX          PIC 9(04).
+
+       01  WS-MATCHED-BIN-INDEX       PIC 9(03) COMP VALUE ZERO.
+
+       01  WS-MATCHED-BRAND-TOTAL-IDX PIC 9(03) COMP VALUE ZERO.
+
+       01  WS-BRAND-FOUND-SWITCH      PIC X(01).
+           88  BRAND-FOUND            VALUE 'Y'.
+           88  BRAND-NOT-FOUND        VALUE 'N'.
+
+       01  WS-BRAND-TOTAL-FOUND-SWITCH PIC X(01).
+           88  BRAND-TOTAL-FOUND       VALUE 'Y'.
+           88  BRAND-TOTAL-NOT-FOUND   VALUE 'N'.
+
+       01  WS-LUHN-WORK-AREA.
+           05  WS-LUHN-SUB            PIC 9(02) COMP.
+           05  WS-LUHN-DIGIT          PIC 9(01).
+           05  WS-LUHN-QUOTIENT       PIC 9(02).
+           05  WS-LUHN-DOUBLED        PIC 9(02).
+           05  WS-LUHN-REMAINDER      PIC 9(01).
+           05  WS-LUHN-SUM            PIC 9(04).
+           05  WS-LUHN-TOTAL-REMAINDER PIC 9(01).
+           05  WS-LUHN-RESULT         PIC X(01).
+               88  LUHN-CHECK-OK      VALUE 'Y'.
+               88  LUHN-CHECK-BAD     VALUE 'N'.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-TOTAL-READ-COUNT       PIC 9(06) COMP VALUE ZERO.
+           05  WS-TOTAL-WRITTEN-COUNT    PIC 9(06) COMP VALUE ZERO.
+           05  WS-UNKNOWN-COUNT          PIC 9(06) COMP VALUE ZERO.
+           05  WS-INVALID-CHECKSUM-COUNT PIC 9(06) COMP VALUE ZERO.
+
+       01  WS-CHECKPOINT-RECORD-FIELDS.
+           05  WS-CHECKPOINT-COUNT       PIC 9(06).
+
+       01  WS-CHECKPOINT-WORK-AREA.
+           05  WS-CHECKPOINT-INTERVAL    PIC 9(06) COMP
+                                          VALUE 1000.
+           05  WS-RESTART-COUNT          PIC 9(06) COMP VALUE ZERO.
+           05  WS-SKIP-COUNT             PIC 9(06) COMP VALUE ZERO.
+           05  WS-CHECKPOINT-REMAINDER   PIC 9(06) COMP VALUE ZERO.
+           05  WS-CHECKPOINT-QUOTIENT    PIC 9(06) COMP VALUE ZERO.
 
        PROCEDURE DIVISION.
-          
+
            PERFORM 9100-OPEN-FILES
            IF INPUT-OK
                PERFORM 2000-IDENTIFY-CARD-TYPES UNTIL INPUT-EOF
                PERFORM 9400-CLOSE-FILES
-           END-IF    
-           . 
+               PERFORM 9197-CLEAR-CHECKPOINT-RECORD
+               PERFORM 9500-DISPLAY-CONTROL-TOTALS
+           END-IF
+           GOBACK
+           .
 
        2000-IDENTIFY-CARD-TYPES.
            PERFORM 9200-READ-INPUT-FILE
@@ -74,60 +214,371 @@
 
        2200-IDENTIFY-CARD-TYPE.
 
-           EVALUATE TRUE
-               WHEN IN-ACCOUNT-NUMBER(1:1) IS EQUAL TO '4'
-                   MOVE 'VISA' TO WS-CARD-TYPE
-               WHEN IN-ACCOUNT-NUMBER(1:2) IS >= '51' 
-               AND IN-ACCOUNT-NUMBER(1:2) IS < '56' 
-                   MOVE 'MASTERCARD' TO WS-CARD-TYPE
-               WHEN IN-ACCOUNT-NUMBER(1:2) = '36'
-               WHEN IN-ACCOUNT-NUMBER(1:2) = '38'
-                   MOVE 'DINERS CLUB' TO WS-CARD-TYPE
-               WHEN IN-ACCOUNT-NUMBER(1:4) = '6011'
-               WHEN IN-ACCOUNT-NUMBER(1:2) = '65'    
-                   MOVE 'DISCOVER' TO WS-CARD-TYPE 
-               WHEN IN-ACCOUNT-NUMBER(1:2) = '34'
-               WHEN IN-ACCOUNT-NUMBER(1:2) = '37'
-                   MOVE 'AMERICAN EXPRESS' TO WS-CARD-TYPE
-               WHEN IN-ACCOUNT-NUMBER(1:2) = '35'
-                   MOVE 'JAPAN CREDIT BUREAU' TO WS-CARD-TYPE    
-               WHEN OTHER   
+           PERFORM 2210-VALIDATE-LUHN-CHECKSUM
+
+           IF LUHN-CHECK-BAD
+               MOVE 'INVALID-CHECKSUM' TO WS-CARD-TYPE
+               ADD 1 TO WS-INVALID-CHECKSUM-COUNT
+           ELSE
+               PERFORM 2240-LOOKUP-BIN-RANGE
+               IF BRAND-FOUND
+                   MOVE WS-BIN-BRAND-NAME(WS-MATCHED-BIN-INDEX)
+                       TO WS-CARD-TYPE
+                   ADD 1 TO WS-BRAND-TOTAL-COUNT
+                       (WS-BIN-BRAND-TOTAL-IDX(WS-MATCHED-BIN-INDEX))
+               ELSE
                    MOVE 'UNKNOWN' TO WS-CARD-TYPE
-           END-EVALUATE
+                   ADD 1 TO WS-UNKNOWN-COUNT
+               END-IF
+           END-IF
 
-           MOVE IN-ACCOUNT-NUMBER TO OUT-ACCOUNT-NUMBER
+           PERFORM 2230-MASK-ACCOUNT-NUMBER
+
+           MOVE WS-MASKED-ACCOUNT-NUMBER TO OUT-ACCOUNT-NUMBER
+           MOVE IN-CARDHOLDER-NAME TO OUT-CARDHOLDER-NAME
+           MOVE IN-TRANSACTION-AMOUNT TO OUT-TRANSACTION-AMOUNT
            MOVE WS-MESSAGE TO OUT-MESSAGE
-           .    
+
+           MOVE IN-ACCOUNT-NUMBER TO RESTRICTED-ACCOUNT-NUMBER
+           MOVE WS-MESSAGE TO RESTRICTED-MESSAGE
+           .
+
+       2230-MASK-ACCOUNT-NUMBER.
+
+           MOVE IN-ACCOUNT-NUMBER TO WS-MASKED-ACCOUNT-NUMBER
+           MOVE 'XXXXXX' TO WS-MASKED-ACCOUNT-NUMBER(7:6)
+           .
+
+       2240-LOOKUP-BIN-RANGE.
+
+           MOVE IN-ACCOUNT-NUMBER(1:4) TO WS-ACCOUNT-PREFIX
+           SET BRAND-NOT-FOUND TO TRUE
+
+           PERFORM 2250-CHECK-BIN-RANGE-ENTRY
+               VARYING WS-BIN-IDX FROM 1 BY 1
+               UNTIL WS-BIN-IDX > WS-BIN-RANGE-COUNT
+               OR BRAND-FOUND
+           .
+
+       2250-CHECK-BIN-RANGE-ENTRY.
+
+           IF WS-ACCOUNT-PREFIX >= WS-BIN-RANGE-LOW(WS-BIN-IDX)
+           AND WS-ACCOUNT-PREFIX <= WS-BIN-RANGE-HIGH(WS-BIN-IDX)
+               SET BRAND-FOUND TO TRUE
+               SET WS-MATCHED-BIN-INDEX TO WS-BIN-IDX
+           END-IF
+           .
+
+       2210-VALIDATE-LUHN-CHECKSUM.
+
+           MOVE ZERO TO WS-LUHN-SUM
+           SET LUHN-CHECK-OK TO TRUE
+
+           IF IN-ACCOUNT-NUMBER IS NOT NUMERIC
+               SET LUHN-CHECK-BAD TO TRUE
+           ELSE
+               PERFORM 2220-ACCUMULATE-LUHN-DIGIT
+                   VARYING WS-LUHN-SUB FROM 1 BY 1
+                   UNTIL WS-LUHN-SUB > 16
+               DIVIDE WS-LUHN-SUM BY 10
+                   GIVING WS-LUHN-QUOTIENT
+                   REMAINDER WS-LUHN-TOTAL-REMAINDER
+               IF WS-LUHN-TOTAL-REMAINDER NOT = ZERO
+                   SET LUHN-CHECK-BAD TO TRUE
+               END-IF
+           END-IF
+           .
+
+       2220-ACCUMULATE-LUHN-DIGIT.
+
+           MOVE IN-ACCOUNT-NUMBER(WS-LUHN-SUB:1) TO WS-LUHN-DIGIT
+           DIVIDE WS-LUHN-SUB BY 2
+               GIVING WS-LUHN-QUOTIENT
+               REMAINDER WS-LUHN-REMAINDER
+
+           IF WS-LUHN-SUB = 16
+               ADD WS-LUHN-DIGIT TO WS-LUHN-SUM
+           ELSE
+               IF WS-LUHN-REMAINDER = 1
+                   COMPUTE WS-LUHN-DOUBLED = WS-LUHN-DIGIT * 2
+                   IF WS-LUHN-DOUBLED > 9
+                       SUBTRACT 9 FROM WS-LUHN-DOUBLED
+                   END-IF
+                   ADD WS-LUHN-DOUBLED TO WS-LUHN-SUM
+               ELSE
+                   ADD WS-LUHN-DIGIT TO WS-LUHN-SUM
+               END-IF
+           END-IF
+           .
 
        9100-OPEN-FILES.
 
            ACCEPT ARGS FROM COMMAND-LINE END-ACCEPT
            UNSTRING ARGS DELIMITED BY SPACE
-               INTO INPUT-FILENAME OUTPUT-FILENAME
+               INTO INPUT-FILENAME OUTPUT-FILENAME RESTRICTED-FILENAME
+                   SUSPENSE-FILENAME BIN-RANGE-FILENAME
+                   CHECKPOINT-FILENAME AUDIT-LOG-FILENAME
            END-UNSTRING
 
-           IF  INPUT-FILENAME = SPACES 
+           IF  INPUT-FILENAME = SPACES
            OR OUTPUT-FILENAME = SPACES
-               DISPLAY 'USAGE: CARD1 INPUT-FILENAME' 
-                   ' OUTPUT-FILENAME'
+           OR RESTRICTED-FILENAME = SPACES
+           OR SUSPENSE-FILENAME = SPACES
+           OR BIN-RANGE-FILENAME = SPACES
+           OR CHECKPOINT-FILENAME = SPACES
+               DISPLAY 'USAGE: CARD1 INPUT-FILENAME'
+                   ' OUTPUT-FILENAME RESTRICTED-FILENAME'
+                   ' SUSPENSE-FILENAME BIN-RANGE-FILENAME'
+                   ' CHECKPOINT-FILENAME [AUDIT-LOG-FILENAME]'
                GOBACK
            END-IF
 
-           OPEN INPUT INPUT-FILE 
-           OPEN OUTPUT OUTPUT-FILE
+           OPEN INPUT INPUT-FILE
+
+           PERFORM 9180-READ-RESTART-CHECKPOINT
+
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND OUTPUT-FILE
+               IF NOT OUTPUT-OK
+                   OPEN OUTPUT OUTPUT-FILE
+               END-IF
+               OPEN EXTEND RESTRICTED-FILE
+               IF NOT RESTRICTED-OK
+                   OPEN OUTPUT RESTRICTED-FILE
+               END-IF
+               OPEN EXTEND SUSPENSE-FILE
+               IF NOT SUSPENSE-OK
+                   OPEN OUTPUT SUSPENSE-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT RESTRICTED-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+           END-IF
+
+           IF  AUDIT-LOG-FILENAME NOT = SPACES
+               OPEN EXTEND AUDIT-LOG-FILE
+               IF NOT AUDIT-LOG-OK
+                   OPEN OUTPUT AUDIT-LOG-FILE
+               END-IF
+               SET AUDIT-LOGGING-ENABLED TO TRUE
+           END-IF
+
+           PERFORM 9150-LOAD-BIN-RANGE-TABLE
+           IF WS-RESTART-COUNT > ZERO
+               PERFORM 9185-SKIP-TO-RESTART-POINT
+           END-IF
            .
 
-       9200-READ-INPUT-FILE.
+       9150-LOAD-BIN-RANGE-TABLE.
+
+           OPEN INPUT BIN-RANGE-FILE
+           PERFORM 9160-READ-BIN-RANGE-RECORD
+           PERFORM 9170-STORE-BIN-RANGE-ENTRY
+               UNTIL BIN-RANGE-EOF
+           CLOSE BIN-RANGE-FILE
+           .
+
+       9160-READ-BIN-RANGE-RECORD.
+           READ BIN-RANGE-FILE INTO WS-BIN-RANGE-REC-FIELDS
+           .
+
+       9170-STORE-BIN-RANGE-ENTRY.
+
+           IF WS-BIN-RANGE-COUNT = 50
+               DISPLAY 'CARD1 ABEND: BIN-RANGE-FILE HAS MORE THAN 50'
+                   ' ENTRIES, WS-BIN-RANGE-TABLE IS FULL'
+               MOVE 16 TO RETURN-CODE
+               CLOSE BIN-RANGE-FILE
+               PERFORM 9400-CLOSE-FILES
+               STOP RUN
+           END-IF
+
+           ADD 1 TO WS-BIN-RANGE-COUNT
+           MOVE WS-BIN-REC-LOW TO
+               WS-BIN-RANGE-LOW(WS-BIN-RANGE-COUNT)
+           MOVE WS-BIN-REC-HIGH TO
+               WS-BIN-RANGE-HIGH(WS-BIN-RANGE-COUNT)
+           MOVE WS-BIN-REC-BRAND TO
+               WS-BIN-BRAND-NAME(WS-BIN-RANGE-COUNT)
+           PERFORM 9175-FIND-OR-ADD-BRAND-TOTAL
+           MOVE WS-MATCHED-BRAND-TOTAL-IDX TO
+               WS-BIN-BRAND-TOTAL-IDX(WS-BIN-RANGE-COUNT)
+           PERFORM 9160-READ-BIN-RANGE-RECORD
+           .
+
+       9175-FIND-OR-ADD-BRAND-TOTAL.
+
+           SET BRAND-TOTAL-NOT-FOUND TO TRUE
+
+           PERFORM 9176-CHECK-BRAND-TOTAL-ENTRY
+               VARYING WS-BRAND-IDX FROM 1 BY 1
+               UNTIL WS-BRAND-IDX > WS-BRAND-TOTAL-COUNT-OF-BRANDS
+               OR BRAND-TOTAL-FOUND
+
+           IF BRAND-TOTAL-NOT-FOUND
+               IF WS-BRAND-TOTAL-COUNT-OF-BRANDS = 50
+                   DISPLAY 'CARD1 ABEND: MORE THAN 50 DISTINCT BRAND'
+                       'S IN BIN-RANGE-FILE, WS-BRAND-TOTAL-TABLE IS'
+                       ' FULL'
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE BIN-RANGE-FILE
+                   PERFORM 9400-CLOSE-FILES
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-BRAND-TOTAL-COUNT-OF-BRANDS
+               MOVE WS-BIN-REC-BRAND TO
+                   WS-BRAND-TOTAL-NAME(WS-BRAND-TOTAL-COUNT-OF-BRANDS)
+               SET WS-MATCHED-BRAND-TOTAL-IDX
+                   TO WS-BRAND-TOTAL-COUNT-OF-BRANDS
+           END-IF
+           .
+
+       9176-CHECK-BRAND-TOTAL-ENTRY.
+           IF WS-BIN-REC-BRAND = WS-BRAND-TOTAL-NAME(WS-BRAND-IDX)
+               SET BRAND-TOTAL-FOUND TO TRUE
+               SET WS-MATCHED-BRAND-TOTAL-IDX TO WS-BRAND-IDX
+           END-IF
+           .
+
+       9180-READ-RESTART-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-OK
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-RECORD-FIELDS
+               IF CHECKPOINT-OK
+                   SET WS-RESTART-COUNT TO WS-CHECKPOINT-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       9185-SKIP-TO-RESTART-POINT.
+
+           DISPLAY 'CARD1 RESTARTING AFTER RECORD '
+               WS-RESTART-COUNT
+
+           PERFORM 9186-SKIP-INPUT-RECORD
+               VARYING WS-SKIP-COUNT FROM 1 BY 1
+               UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+               OR INPUT-EOF
+
+           SET INPUT-OK TO TRUE
+
+           SET WS-TOTAL-READ-COUNT TO WS-RESTART-COUNT
+           SET WS-TOTAL-WRITTEN-COUNT TO WS-RESTART-COUNT
+           .
+
+       9186-SKIP-INPUT-RECORD.
            READ INPUT-FILE
-           .    
+           .
+
+       9200-READ-INPUT-FILE.
+           READ INPUT-FILE INTO WS-INPUT-RECORD
+           IF INPUT-OK
+               ADD 1 TO WS-TOTAL-READ-COUNT
+               PERFORM 9195-WRITE-CHECKPOINT-IF-DUE
+           END-IF
+           .
+
+       9195-WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE WS-TOTAL-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 9196-WRITE-CHECKPOINT-RECORD
+           END-IF
+           .
+
+       9196-WRITE-CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE
+           SET WS-CHECKPOINT-COUNT TO WS-TOTAL-READ-COUNT
+           WRITE CHECKPOINT-RECORD FROM WS-CHECKPOINT-RECORD-FIELDS
+           CLOSE CHECKPOINT-FILE
+           .
+
+       9197-CLEAR-CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+           .
 
        9300-WRITE-OUTPUT-FILE.
-           WRITE OUTPUT-RECORD FROM WS-OUTPUT-RECORD
-           .    
+           IF UNKNOWN-CARD-TYPE
+               WRITE SUSPENSE-RECORD FROM WS-OUTPUT-RECORD
+               IF NOT SUSPENSE-OK
+                   MOVE 'SUSPENSE-FILE' TO WS-ABEND-FILE-NAME
+                   MOVE WS-SUSPENSE-STATUS TO WS-ABEND-FILE-STATUS
+                   PERFORM 9320-ABEND-ON-WRITE-FAILURE
+               END-IF
+           ELSE
+               WRITE OUTPUT-RECORD FROM WS-OUTPUT-RECORD
+               IF NOT OUTPUT-OK
+                   MOVE 'OUTPUT-FILE' TO WS-ABEND-FILE-NAME
+                   MOVE WS-OUTPUT-STATUS TO WS-ABEND-FILE-STATUS
+                   PERFORM 9320-ABEND-ON-WRITE-FAILURE
+               END-IF
+           END-IF
+           ADD 1 TO WS-TOTAL-WRITTEN-COUNT
+           WRITE RESTRICTED-RECORD FROM WS-RESTRICTED-RECORD
+           IF NOT RESTRICTED-OK
+               MOVE 'RESTRICTED-FILE' TO WS-ABEND-FILE-NAME
+               MOVE WS-RESTRICTED-STATUS TO WS-ABEND-FILE-STATUS
+               PERFORM 9320-ABEND-ON-WRITE-FAILURE
+           END-IF
+           IF AUDIT-LOGGING-ENABLED
+               PERFORM 9310-WRITE-AUDIT-LOG-ENTRY
+           END-IF
+           .
+
+       9310-WRITE-AUDIT-LOG-ENTRY.
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE 'CARD1' TO AUDIT-PROGRAM-NAME
+           MOVE WS-MASKED-ACCOUNT-NUMBER TO AUDIT-INPUT-KEY
+           MOVE WS-CARD-TYPE TO AUDIT-OUTCOME
+           IF UNKNOWN-CARD-TYPE
+               MOVE 'REJECT' TO AUDIT-DISPOSITION
+           ELSE
+               MOVE 'ACCEPT' TO AUDIT-DISPOSITION
+           END-IF
+           WRITE AUDIT-LOG-RECORD
+           .
+
+       9320-ABEND-ON-WRITE-FAILURE.
+           DISPLAY 'CARD1 ABEND: WRITE TO ' WS-ABEND-FILE-NAME
+               ' FAILED, FILE STATUS=' WS-ABEND-FILE-STATUS
+           MOVE 16 TO RETURN-CODE
+           PERFORM 9400-CLOSE-FILES
+           STOP RUN
+           .
 
        9400-CLOSE-FILES.
            CLOSE OUTPUT-FILE
+           CLOSE RESTRICTED-FILE
+           CLOSE SUSPENSE-FILE
            CLOSE INPUT-FILE
+           IF AUDIT-LOGGING-ENABLED
+               CLOSE AUDIT-LOG-FILE
+           END-IF
+           .
+
+       9500-DISPLAY-CONTROL-TOTALS.
+           DISPLAY 'CARD1 CONTROL TOTALS'
+           DISPLAY '  RECORDS READ........... ' WS-TOTAL-READ-COUNT
+           DISPLAY '  RECORDS WRITTEN........ ' WS-TOTAL-WRITTEN-COUNT
+           SET WS-BRAND-IDX TO 1
+           PERFORM 9510-DISPLAY-BRAND-TOTAL
+               VARYING WS-BRAND-IDX FROM 1 BY 1
+               UNTIL WS-BRAND-IDX > WS-BRAND-TOTAL-COUNT-OF-BRANDS
+           DISPLAY '  UNKNOWN................ ' WS-UNKNOWN-COUNT
+           DISPLAY '  INVALID CHECKSUM.... '
+               WS-INVALID-CHECKSUM-COUNT
+           .
+
+       9510-DISPLAY-BRAND-TOTAL.
+           DISPLAY '  ' WS-BRAND-TOTAL-NAME(WS-BRAND-IDX)
+               ' ' WS-BRAND-TOTAL-COUNT(WS-BRAND-IDX)
            .
 
        9999-END.
