@@ -0,0 +1,221 @@
+      **********************************************************************
+      * Author:    Dave Nicolette
+      * Date:      09 Aug 2026
+      * Purpose:   Runs CARD1, convert-bad, and invdate as one daily batch
+      *            chain, checking each step's completion status before
+      *            starting the next one, and writing a single
+      *            consolidated run report instead of three separate
+      *            console trails.
+      *
+      * Usage:     batch-driver run-report-filename
+      *            "card1-args|convert-args|invdate-args"
+      *
+      *            The second argument is the three steps' own command
+      *            line arguments, in step order, separated by "|" so
+      *            that the spaces within each step's own argument list
+      *            don't get mistaken for the boundary between steps.
+      **********************************************************************
+       identification division.
+       program-id. batch-driver.
+       environment division.
+       input-output section.
+       file-control.
+
+           select run-report-file assign to run-report-filename
+               organization is line sequential
+               file status is ws-run-report-status.
+
+       data division.
+       file section.
+
+       fd  run-report-file.
+       01  run-report-record pic x(132).
+
+       working-storage section.
+
+       01  ws-args pic x(500).
+       01  ws-remaining-args pic x(500).
+       01  ws-unstring-pointer pic 9(03) comp value 1.
+
+       01  ws-arg-values.
+           05  run-report-filename pic x(120).
+
+       01  ws-step-switch pic x(01) value 'N'.
+           88  step-chain-failed value 'Y'.
+
+       01  ws-step-idx pic 9(01) comp.
+
+       01  ws-step-table.
+           05  ws-step-entry occurs 3 times.
+               10  ws-step-name         pic x(20).
+               10  ws-step-program      pic x(20).
+               10  ws-step-args         pic x(200).
+               10  ws-step-start-time   pic x(08).
+               10  ws-step-end-time     pic x(08).
+               10  ws-step-return-code  pic 9(03).
+               10  ws-step-ran-switch   pic x(01) value 'N'.
+                   88  step-ran         value 'Y'.
+
+       01  ws-command-line pic x(250).
+
+       01  ws-run-report-status pic x(02).
+           88  run-report-ok    value '00'.
+
+       procedure division.
+
+       0000-main.
+
+           perform 1000-initialize
+           perform 2000-run-one-step
+               varying ws-step-idx from 1 by 1
+               until ws-step-idx > 3 or step-chain-failed
+           perform 3000-write-run-report
+           goback
+           .
+
+       1000-initialize.
+
+           accept ws-args from command-line end-accept
+           move 1 to ws-unstring-pointer
+           unstring ws-args delimited by space
+               into run-report-filename
+               with pointer ws-unstring-pointer
+           end-unstring
+
+           if  run-report-filename = spaces
+               display 'USAGE: BATCH-DRIVER RUN-REPORT-FILENAME'
+                   ' "CARD1-ARGS|CONVERT-ARGS|INVDATE-ARGS"'
+               goback
+           end-if
+
+           move ws-args (ws-unstring-pointer:) to ws-remaining-args
+
+           unstring ws-remaining-args delimited by "|"
+               into ws-step-args (1) ws-step-args (2) ws-step-args (3)
+           end-unstring
+
+           move "CARD1"       to ws-step-name (1)
+           move "CARD1"       to ws-step-program (1)
+           move "CONVERT"     to ws-step-name (2)
+           move "convert-bad" to ws-step-program (2)
+           move "INVDATE"     to ws-step-name (3)
+           move "invdate"     to ws-step-program (3)
+           .
+
+       2000-run-one-step.
+
+           move spaces to ws-command-line
+           string ws-step-program (ws-step-idx) delimited by space
+               ' ' delimited by size
+               ws-step-args (ws-step-idx) delimited by size
+               into ws-command-line
+
+           accept ws-step-start-time (ws-step-idx) from time
+           call "SYSTEM" using ws-command-line
+           accept ws-step-end-time (ws-step-idx) from time
+
+           move return-code to ws-step-return-code (ws-step-idx)
+           set step-ran (ws-step-idx) to true
+
+           if  ws-step-return-code (ws-step-idx) not = zero
+               set step-chain-failed to true
+           end-if
+           .
+
+       3000-write-run-report.
+
+           open output run-report-file
+           if  not run-report-ok
+               display 'BATCH-DRIVER ABEND: OPEN OF RUN-REPORT-FILE'
+                   ' FAILED, FILE STATUS=' ws-run-report-status
+               move 16 to return-code
+               goback
+           end-if
+
+           move "CONSOLIDATED BATCH RUN REPORT" to run-report-record
+           write run-report-record
+           if  not run-report-ok
+               perform 3900-abend-on-report-write-failure
+           end-if
+
+           move spaces to run-report-record
+           write run-report-record
+           if  not run-report-ok
+               perform 3900-abend-on-report-write-failure
+           end-if
+
+           perform 3100-write-step-line
+               varying ws-step-idx from 1 by 1
+               until ws-step-idx > 3
+
+           move spaces to run-report-record
+           if  step-chain-failed
+               move "OVERALL RESULT: FAILED" to run-report-record
+           else
+               move "OVERALL RESULT: SUCCESS" to run-report-record
+           end-if
+           write run-report-record
+           if  not run-report-ok
+               perform 3900-abend-on-report-write-failure
+           end-if
+
+           close run-report-file
+
+           display "==================================================="
+           display " CONSOLIDATED BATCH RUN REPORT"
+           perform 3200-display-step-line
+               varying ws-step-idx from 1 by 1
+               until ws-step-idx > 3
+           if  step-chain-failed
+               display " OVERALL RESULT: FAILED"
+               move 16 to return-code
+           else
+               display " OVERALL RESULT: SUCCESS"
+               move zero to return-code
+           end-if
+           display "==================================================="
+           .
+
+       3100-write-step-line.
+
+           move spaces to run-report-record
+           if  step-ran (ws-step-idx)
+               string ws-step-name (ws-step-idx) delimited by space
+                   "  START=" delimited by size
+                   ws-step-start-time (ws-step-idx) delimited by size
+                   "  END=" delimited by size
+                   ws-step-end-time (ws-step-idx) delimited by size
+                   "  RC=" delimited by size
+                   ws-step-return-code (ws-step-idx) delimited by size
+                   into run-report-record
+           else
+               string ws-step-name (ws-step-idx) delimited by space
+                   "  NOT RUN (prior step failed)" delimited by size
+                   into run-report-record
+           end-if
+           write run-report-record
+           if  not run-report-ok
+               perform 3900-abend-on-report-write-failure
+           end-if
+           .
+
+       3900-abend-on-report-write-failure.
+           display 'BATCH-DRIVER ABEND: WRITE TO RUN-REPORT-FILE'
+               ' FAILED, FILE STATUS=' ws-run-report-status
+           move 16 to return-code
+           close run-report-file
+           goback
+           .
+
+       3200-display-step-line.
+
+           if  step-ran (ws-step-idx)
+               display " " ws-step-name (ws-step-idx)
+                   "  START=" ws-step-start-time (ws-step-idx)
+                   "  END=" ws-step-end-time (ws-step-idx)
+                   "  RC=" ws-step-return-code (ws-step-idx)
+           else
+               display " " ws-step-name (ws-step-idx)
+                   "  NOT RUN (prior step failed)"
+           end-if
+           .
