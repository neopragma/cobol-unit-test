@@ -3,56 +3,498 @@
       * Date:      07 Aug 2014
       * Purpose:   Sample program that works with dates.
       *
-      * Usage:     invdate
+      * Usage:     invdate ACCOUNT-MASTER-FILENAME INVOICE-OUTPUT-FILENAME
+      *            HOLIDAY-FILENAME [ROLL-DIRECTION]
       **********************************************************************
        identification division.
        program-id. invdate.
        environment division.
+       input-output section.
+       file-control.
+
+           select account-master-file assign to account-master-filename
+               organization is line sequential
+               file status is ws-account-status.
+
+           select invoice-output-file assign to invoice-output-filename
+               organization is line sequential
+               file status is ws-invoice-output-status.
+
+           select holiday-file assign to holiday-filename
+               organization is line sequential
+               file status is ws-holiday-status.
+
        data division.
+       file section.
+
+       fd  account-master-file.
+       01  account-master-record pic x(19).
+
+       fd  invoice-output-file.
+       01  invoice-output-record pic x(19).
+
+       fd  holiday-file.
+       01  holiday-record pic x(08).
+
        working-storage section.
            copy datetime.
-       01  ws-next-invoice-date pic x(8).   
+       01  ws-next-invoice-date pic x(8).
        01  ws-quotient          pic s9(4) comp.
-       01  ws-remainder         pic s9(4) comp. 
+       01  ws-remainder         pic s9(4) comp.
+
+       01  ws-args pic x(500).
+
+       01  ws-arg-values.
+           05  account-master-filename pic x(120).
+           05  invoice-output-filename pic x(120).
+           05  holiday-filename        pic x(120).
+           05  roll-direction-code     pic x(01).
+
+       01  ws-file-status.
+           05  ws-account-status        pic x(02).
+               88  account-ok           value '00'.
+               88  account-eof          value '10'.
+           05  ws-invoice-output-status pic x(02).
+               88  invoice-output-ok    value '00'.
+       01  ws-all-file-status redefines ws-file-status pic x(04).
+           88  files-ok                 value '0000'.
+
+       01  ws-holiday-status            pic x(02).
+           88  holiday-ok               value '00'.
+           88  holiday-eof              value '10'.
+
+       01  ws-account-master-fields.
+           05  ws-acct-number             pic x(10).
+           05  ws-acct-last-invoice-date.
+               10  ws-acct-last-invoice-year  pic 9(4).
+               10  ws-acct-last-invoice-month pic 9(2).
+               10  ws-acct-last-invoice-day   pic 9(2).
+           05  ws-acct-billing-cycle      pic x(01).
+               88  billing-cycle-weekly    value 'W'.
+               88  billing-cycle-biweekly  value 'B'.
+               88  billing-cycle-monthly   value 'M' space.
+               88  billing-cycle-quarterly value 'Q'.
+               88  billing-cycle-annual    value 'A'.
+
+       01  ws-invoice-output-fields.
+           05  out-acct-number          pic x(10).
+           05  out-next-invoice-date    pic x(08).
+           05  out-rolled-indicator     pic x(01).
+
+       01  ws-holiday-table.
+           05  ws-holiday-count  pic 9(03) comp value zero.
+           05  ws-holiday-entry  occurs 366 times
+                                  indexed by ws-holiday-idx
+                                  pic x(08).
+
+       01  ws-holiday-match-switch      pic x(01).
+           88  holiday-match-found      value 'Y'.
+           88  holiday-match-not-found  value 'N'.
+
+       01  ws-leap-year-switch          pic x(01).
+           88  is-leap-year             value 'Y'.
+           88  is-not-leap-year         value 'N'.
+
+       01  ws-business-day-switch       pic x(01).
+           88  is-business-day          value 'Y'.
+           88  not-business-day         value 'N'.
+
+       01  ws-roll-direction-switch.
+           05  ws-roll-direction        pic x(01) value 'F'.
+               88  roll-direction-forward  value 'F'.
+               88  roll-direction-backward value 'B'.
+
+       01  ws-day-of-week               pic 9(01).
+           88  ws-dow-saturday          value 5.
+           88  ws-dow-sunday            value 6.
+
+       01  ws-dow-work-area.
+           05  ws-dow-year-minus-1      pic 9(04).
+           05  ws-dow-q                 pic 9(07).
+           05  ws-dow-r                 pic 9(07).
+           05  ws-dow-days-div-4        pic 9(07).
+           05  ws-dow-days-div-100      pic 9(07).
+           05  ws-dow-days-div-400      pic 9(07).
+           05  ws-dow-total-days        pic 9(07).
+
+       01  ws-cum-days-values.
+           05  filler pic 9(03) value 000.
+           05  filler pic 9(03) value 031.
+           05  filler pic 9(03) value 059.
+           05  filler pic 9(03) value 090.
+           05  filler pic 9(03) value 120.
+           05  filler pic 9(03) value 151.
+           05  filler pic 9(03) value 181.
+           05  filler pic 9(03) value 212.
+           05  filler pic 9(03) value 243.
+           05  filler pic 9(03) value 273.
+           05  filler pic 9(03) value 304.
+           05  filler pic 9(03) value 334.
+       01  ws-cum-days-table redefines ws-cum-days-values.
+           05  ws-cum-days-before-month occurs 12 times pic 9(03).
+
+       01  ws-days-in-month-values.
+           05  filler pic 9(02) value 31.
+           05  filler pic 9(02) value 28.
+           05  filler pic 9(02) value 31.
+           05  filler pic 9(02) value 30.
+           05  filler pic 9(02) value 31.
+           05  filler pic 9(02) value 30.
+           05  filler pic 9(02) value 31.
+           05  filler pic 9(02) value 31.
+           05  filler pic 9(02) value 30.
+           05  filler pic 9(02) value 31.
+           05  filler pic 9(02) value 30.
+           05  filler pic 9(02) value 31.
+       01  ws-days-in-month-table redefines ws-days-in-month-values.
+           05  ws-days-in-month occurs 12 times pic 9(02).
+
+       01  ws-month-day-count           pic 9(02).
+       01  ws-day-add-counter           pic 9(04) comp.
+       01  ws-days-to-add               pic 9(04) comp.
+       01  ws-quarter-end-month         pic 9(02).
+
        procedure division.
 
        0000-main.
 
            perform 0500-initialize
-           perform 1000-process-invoices
+           if  account-ok
+               perform 1000-process-invoices until account-eof
+               perform 9400-close-files
+           end-if
            goback
            .
 
        0500-initialize.
+           perform 9100-open-files
            .
 
        1000-process-invoices.
+           perform 9200-read-account-record
+           if  files-ok
+               perform 1100-process-one-account
+               perform 9300-write-invoice-record
+           end-if
+           .
+
+       1100-process-one-account.
+           move ws-acct-last-invoice-year  to ws-current-year
+           move ws-acct-last-invoice-month to ws-current-month
+           move ws-acct-last-invoice-day   to ws-current-day
+           move 'N' to out-rolled-indicator
            perform 2000-next-invoice-date
+           perform 2800-rollforward-to-business-day
+           move ws-acct-number to out-acct-number
+           move ws-current-date to ws-next-invoice-date
+           move ws-next-invoice-date to out-next-invoice-date
            .
 
-       2000-next-invoice-date.  
+       2000-next-invoice-date.
+           perform 2010-advance-to-next-period
            evaluate true
-               when february 
+               when billing-cycle-weekly
+                    perform 2200-weekly-period-end
+               when billing-cycle-biweekly
+                    perform 2210-biweekly-period-end
+               when billing-cycle-quarterly
+                    perform 2300-quarterly-period-end
+               when billing-cycle-annual
+                    perform 2350-annual-period-end
+               when other
+                    perform 2050-monthly-period-end
+           end-evaluate
+           move ws-current-date to ws-next-invoice-date
+           .
+
+       2010-advance-to-next-period.
+           evaluate true
+               when billing-cycle-weekly
+                    move 7 to ws-days-to-add
+                    perform 2720-add-days-to-current-date
+               when billing-cycle-biweekly
+                    move 14 to ws-days-to-add
+                    perform 2720-add-days-to-current-date
+               when billing-cycle-quarterly
+                    perform 2030-advance-one-month
+                    perform 2030-advance-one-month
+                    perform 2030-advance-one-month
+               when billing-cycle-annual
+                    add 1 to ws-current-year
+               when other
+                    perform 2030-advance-one-month
+           end-evaluate
+           .
+
+       2030-advance-one-month.
+           if  ws-current-month = 12
+               move 1 to ws-current-month
+               add 1 to ws-current-year
+           else
+               add 1 to ws-current-month
+           end-if
+           .
+
+       2050-monthly-period-end.
+           evaluate true
+               when february
                     perform 2100-handle-february
                when 30-day-month
                     move 30 to ws-current-day
-               when other 
+               when other
                     move 31 to ws-current-day
-           end-evaluate              
-           move ws-current-date to ws-next-invoice-date
+           end-evaluate
            .
 
        2100-handle-february.
+           perform 2150-determine-leap-year
+           if  is-leap-year
+               move 29 to ws-current-day
+           else
+               move 28 to ws-current-day
+           end-if
+           .
+
+       2150-determine-leap-year.
            divide 4 into ws-current-year
                giving ws-quotient
                remainder ws-remainder
            end-divide
-           if  ws-remainder equal zero
-               move 29 to ws-current-day
+           if  ws-remainder not equal zero
+               set is-not-leap-year to true
            else
-               move 28 to ws-current-day
-           end-if            
+               divide 100 into ws-current-year
+                   giving ws-quotient
+                   remainder ws-remainder
+               end-divide
+               if  ws-remainder not equal zero
+                   set is-leap-year to true
+               else
+                   divide 400 into ws-current-year
+                       giving ws-quotient
+                       remainder ws-remainder
+                   end-divide
+                   if  ws-remainder equal zero
+                       set is-leap-year to true
+                   else
+                       set is-not-leap-year to true
+                   end-if
+               end-if
+           end-if
+           .
+
+       2200-weekly-period-end.
+           perform 2400-calculate-day-of-week
+           compute ws-days-to-add = 6 - ws-day-of-week
+           perform 2720-add-days-to-current-date
+           .
+
+       2210-biweekly-period-end.
+           perform 2400-calculate-day-of-week
+           compute ws-days-to-add = 6 - ws-day-of-week
+           perform 2720-add-days-to-current-date
+           .
+
+       2300-quarterly-period-end.
+           evaluate true
+               when ws-current-month <= 3
+                    move 3  to ws-quarter-end-month
+               when ws-current-month <= 6
+                    move 6  to ws-quarter-end-month
+               when ws-current-month <= 9
+                    move 9  to ws-quarter-end-month
+               when other
+                    move 12 to ws-quarter-end-month
+           end-evaluate
+           move ws-quarter-end-month to ws-current-month
+           perform 2050-monthly-period-end
+           .
+
+       2350-annual-period-end.
+           move 12 to ws-current-month
+           move 31 to ws-current-day
+           .
+
+       2400-calculate-day-of-week.
+           compute ws-dow-year-minus-1 = ws-current-year - 1
+           divide ws-dow-year-minus-1 by 4
+               giving ws-dow-days-div-4
+               remainder ws-dow-r
+           end-divide
+           divide ws-dow-year-minus-1 by 100
+               giving ws-dow-days-div-100
+               remainder ws-dow-r
+           end-divide
+           divide ws-dow-year-minus-1 by 400
+               giving ws-dow-days-div-400
+               remainder ws-dow-r
+           end-divide
+           compute ws-dow-total-days =
+               365 * ws-dow-year-minus-1
+               + ws-dow-days-div-4
+               - ws-dow-days-div-100
+               + ws-dow-days-div-400
+               + ws-cum-days-before-month(ws-current-month)
+               + ws-current-day
+           perform 2150-determine-leap-year
+           if  is-leap-year and ws-current-month > 2
+               add 1 to ws-dow-total-days
+           end-if
+           subtract 1 from ws-dow-total-days
+           divide ws-dow-total-days by 7
+               giving ws-dow-q
+               remainder ws-dow-r
+           end-divide
+           move ws-dow-r to ws-day-of-week
+           .
+
+       2600-days-in-current-month.
+           move ws-days-in-month(ws-current-month) to ws-month-day-count
+           if  ws-current-month = 2
+               perform 2150-determine-leap-year
+               if  is-leap-year
+                   move 29 to ws-month-day-count
+               end-if
+           end-if
+           .
+
+       2700-increment-one-day.
+           perform 2600-days-in-current-month
+           if  ws-current-day >= ws-month-day-count
+               move 1 to ws-current-day
+               if  ws-current-month = 12
+                   move 1 to ws-current-month
+                   add 1 to ws-current-year
+               else
+                   add 1 to ws-current-month
+               end-if
+           else
+               add 1 to ws-current-day
+           end-if
+           .
+
+       2710-decrement-one-day.
+           if  ws-current-day > 1
+               subtract 1 from ws-current-day
+           else
+               if  ws-current-month = 1
+                   move 12 to ws-current-month
+                   subtract 1 from ws-current-year
+               else
+                   subtract 1 from ws-current-month
+               end-if
+               perform 2600-days-in-current-month
+               move ws-month-day-count to ws-current-day
+           end-if
+           .
+
+       2720-add-days-to-current-date.
+           perform 2700-increment-one-day
+               varying ws-day-add-counter from 1 by 1
+               until ws-day-add-counter > ws-days-to-add
+           .
+
+       2800-rollforward-to-business-day.
+           set not-business-day to true
+           perform 2810-check-business-day until is-business-day
+           .
+
+       2810-check-business-day.
+           perform 2400-calculate-day-of-week
+           perform 2820-check-holiday-match
+           if  ws-dow-saturday or ws-dow-sunday or holiday-match-found
+               move 'Y' to out-rolled-indicator
+               if  roll-direction-backward
+                   perform 2710-decrement-one-day
+               else
+                   perform 2700-increment-one-day
+               end-if
+           else
+               set is-business-day to true
+           end-if
+           .
+
+       2820-check-holiday-match.
+           set holiday-match-not-found to true
+           perform 2830-check-holiday-entry
+               varying ws-holiday-idx from 1 by 1
+               until ws-holiday-idx > ws-holiday-count
+               or holiday-match-found
+           .
+
+       2830-check-holiday-entry.
+           if  ws-current-date = ws-holiday-entry(ws-holiday-idx)
+               set holiday-match-found to true
+           end-if
+           .
+
+       9100-open-files.
+           accept ws-args from command-line end-accept
+           unstring ws-args delimited by space
+               into account-master-filename invoice-output-filename
+                   holiday-filename roll-direction-code
+           end-unstring
+
+           if  account-master-filename = spaces
+           or invoice-output-filename = spaces
+           or holiday-filename = spaces
+               display 'USAGE: INVDATE ACCOUNT-MASTER-FILENAME'
+                   ' INVOICE-OUTPUT-FILENAME HOLIDAY-FILENAME'
+                   ' [ROLL-DIRECTION]'
+               goback
+           end-if
+
+           if  roll-direction-code = 'B'
+               set roll-direction-backward to true
+           else
+               set roll-direction-forward to true
+           end-if
+
+           open input account-master-file
+           open output invoice-output-file
+
+           perform 9150-load-holiday-table
+           .
+
+       9150-load-holiday-table.
+           open input holiday-file
+           perform 9160-read-holiday-record
+           perform 9170-store-holiday-entry
+               until holiday-eof
+           close holiday-file
+           .
+
+       9160-read-holiday-record.
+           read holiday-file
+           .
+
+       9170-store-holiday-entry.
+           if  ws-holiday-count = 366
+               display 'INVDATE ABEND: HOLIDAY-FILE HAS MORE THAN 366'
+                   ' ENTRIES, WS-HOLIDAY-TABLE IS FULL'
+               move 16 to return-code
+               close holiday-file
+               perform 9400-close-files
+               stop run
+           end-if
+
+           add 1 to ws-holiday-count
+           move holiday-record to ws-holiday-entry(ws-holiday-count)
+           perform 9160-read-holiday-record
+           .
+
+       9200-read-account-record.
+           read account-master-file into ws-account-master-fields
+           .
+
+       9300-write-invoice-record.
+           write invoice-output-record from ws-invoice-output-fields
+           .
+
+       9400-close-files.
+           close account-master-file
+           close invoice-output-file
            .
 
        9999-end.
-           .     
+           .
