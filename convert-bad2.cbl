@@ -17,6 +17,38 @@
        select output-file assign to output-filename
            organization is line sequential.
 
+       select reject-file assign to reject-filename
+           organization is line sequential.
+
+       select state-file assign to state-filename
+           organization is line sequential
+           file status is ws-state-status.
+
+       select intl-file assign to intl-filename
+           organization is line sequential
+           file status is ws-intl-status.
+
+       select audit-log-file assign to audit-log-filename
+           organization is line sequential
+           file status is ws-audit-log-status.
+
+      ***********************************************************************
+      * INDEXED-OUTPUT-FILE is an optional VSAM-style keyed copy of the
+      * converted output, written in addition to OUTPUT-FILE, so a
+      * downstream inquiry program can read a customer's record
+      * directly by state/province code instead of scanning the whole
+      * sequential output file.  The state/province code is not a
+      * unique key (many records share one), so the key allows
+      * duplicates the way a VSAM KSDS defined for non-unique keys
+      * would.
+      ***********************************************************************
+
+       select indexed-output-file assign to indexed-output-filename
+           organization is indexed
+           access mode is random
+           record key is idx-output-key with duplicates
+           file status is ws-indexed-output-status.
+
        data division.
        file section.
 
@@ -27,37 +59,166 @@
        01 output-record.
           copy output.
 
+       fd reject-file.
+       01 reject-record.
+          copy reject.
+
+       fd state-file.
+       01 state-file-record pic x(32).
+
+       fd intl-file.
+       01 intl-file-record pic x(34).
+
+       fd audit-log-file.
+       01 audit-log-record.
+          copy auditlog.
+
+       fd indexed-output-file.
+       01 indexed-output-record.
+           05  idx-output-key      pic x(02).
+           05  idx-output-detail   pic x(79).
+
        working-storage section.
 
-       01  args pic x(120).
+       01  args pic x(200).
 
        01  arg-values.
            05  input-filename   pic x(40).
            05  output-filename  pic x(40).
- 
+           05  reject-filename  pic x(40).
+           05  state-filename   pic x(40).
+           05  intl-filename    pic x(40).
+           05  audit-log-filename pic x(40).
+           05  indexed-output-filename pic x(40).
+
+      ***********************************************************************
+      * If AUDIT-LOG-FILENAME is supplied, one entry is appended to the
+      * shared audit log for every record processed below, the same
+      * way CARD1 does for its own input records.
+      ***********************************************************************
+
+       01  ws-audit-log-status      pic x(02).
+           88  audit-log-ok         value '00'.
+
+       01  ws-audit-logging-switch  pic x(01) value 'N'.
+           88  audit-logging-enabled value 'Y'.
+
+       01  ws-indexed-output-status pic x(02).
+           88  indexed-output-ok    value '00'.
+
+       01  ws-indexed-output-switch pic x(01) value 'N'.
+           88  indexed-output-enabled value 'Y'.
+
        01  eof			pic x value spaces.
            88  end-of-file		      value "y".
- 
+
        01  input-values.
-           05  text-value-1     pic x(12).
-           05  state-code-in    pic x(02).
-           05  text-value-2     pic x(24).
-           05  decimal-value-1  pic 9(3)V9(4). 
+           05  text-value-1      pic x(12).
+           05  state-code-in     pic x(02).
+           05  country-code-in   pic x(02).
+           05  text-value-2      pic x(24).
+           05  decimal-value-1-raw pic x(07).
+           05  decimal-value-1   pic 9(3)V9(4).
 
        01  to-upper-case        pic x(30).
 
-       01  state-values.
-           05  filler           pic x(32) value "AKAlaska".
-           05  filler           pic x(32) value "ARArkansas".
-           05  filler           pic x(32) value "AZArizona".
+       01  ws-state-match-switch    pic x(01) value 'N'.
+           88  state-match-found    value 'Y'.
+           88  state-match-not-found value 'N'.
 
-       01  state-table redefines state-values.
-           05  state-table-data occurs 3 times 
+       01  ws-reject-switch         pic x(01) value 'N'.
+           88  record-rejected      value 'Y'.
+           88  record-not-rejected  value 'N'.
+
+       01  ws-reject-reason         pic x(20) value spaces.
+
+      ***********************************************************************
+      * Control totals, reported at the end of the run by 9900-DISPLAY-
+      * CONTROL-TOTALS below, the same way CARD1 reports its own totals.
+      ***********************************************************************
+
+       01  ws-control-totals.
+           05  ws-total-read-count     pic 9(06) comp value zero.
+           05  ws-total-written-count  pic 9(06) comp value zero.
+           05  ws-total-rejected-count pic 9(06) comp value zero.
+
+      ***********************************************************************
+      * Work area for the quote-aware CSV scanner used by 1000-PARSE-CSV-
+      * RECORD below, which replaces a plain UNSTRING DELIMITED BY ',' so
+      * that a comma inside a double-quoted field does not split it.
+      ***********************************************************************
+
+       01  ws-csv-input-record   pic x(200).
+
+       01  ws-csv-work-area.
+           05  ws-csv-record-length pic 9(03) comp.
+           05  ws-csv-char-index    pic 9(03) comp.
+           05  ws-csv-current-char  pic x(01).
+           05  ws-csv-quote-switch  pic x(01) value 'N'.
+               88  csv-in-quotes     value 'Y'.
+               88  csv-not-in-quotes value 'N'.
+           05  ws-csv-field-index   pic 9(01) comp.
+           05  ws-csv-reset-index   pic 9(01) comp.
+
+       01  ws-csv-fields.
+           05  ws-csv-field occurs 5 times.
+               10  ws-csv-field-value  pic x(24).
+               10  ws-csv-field-length pic 9(02) comp.
+
+      ***********************************************************************
+      * STATE-TABLE-DATA is loaded at startup by 9100-LOAD-STATE-TABLE
+      * from an external state-code reference file instead of being
+      * compiled into the program, so operations can add a state or
+      * fix a misspelled name by editing the reference file, without a
+      * change request against this program.
+      ***********************************************************************
+
+       01  ws-state-status          pic x(02).
+           88  state-file-ok        value '00'.
+           88  state-file-eof       value '10'.
+
+       01  ws-state-rec-fields.
+           05  ws-state-rec-code   pic x(02).
+           05  ws-state-rec-name   pic x(30).
+
+       01  ws-state-table.
+           05  ws-state-count      pic 9(03) comp value zero.
+           05  state-table-data occurs 1 to 128 times
+                          depending on ws-state-count
                           ascending key state-table-code
                           indexed by state-index.
                10  state-table-code   pic x(02).
                10  state-table-name   pic x(30).
 
+      ***********************************************************************
+      * INTL-TABLE-DATA is loaded at startup by 9200-LOAD-INTL-TABLE
+      * from an external country/region reference file, the same way
+      * STATE-TABLE-DATA is loaded above, so addresses outside the US
+      * can be matched against a country code plus a province/region
+      * code instead of being forced into a two-character US state
+      * code that doesn't apply to them.
+      ***********************************************************************
+
+       01  ws-intl-status          pic x(02).
+           88  intl-file-ok        value '00'.
+           88  intl-file-eof       value '10'.
+
+       01  ws-intl-rec-fields.
+           05  ws-intl-rec-country pic x(02).
+           05  ws-intl-rec-region  pic x(02).
+           05  ws-intl-rec-name    pic x(30).
+
+       01  ws-intl-table.
+           05  ws-intl-count       pic 9(03) comp value zero.
+           05  intl-table-data occurs 1 to 128 times
+                          depending on ws-intl-count
+                          ascending key intl-table-country
+                                       intl-table-region
+                          indexed by intl-index.
+               10  intl-table-country pic x(02).
+               10  intl-table-region  pic x(02).
+               10  intl-table-name    pic x(30).
+
        procedure division.
 
       ***********************************************************************
@@ -67,20 +228,46 @@
 
            accept args from command-line end-accept
            unstring args delimited by space
-               into input-filename output-filename
+               into input-filename output-filename reject-filename
+                   state-filename intl-filename audit-log-filename
+                   indexed-output-filename
            end-unstring
 
            if  input-filename = spaces or output-filename = spaces
+           or reject-filename = spaces or state-filename = spaces
+           or intl-filename = spaces
                display 'Usage: convert input-filename output-filename'
+                   ' reject-filename state-filename intl-filename'
+                   ' [audit-log-filename] [indexed-output-filename]'
                goback
            end-if
 
-      *********************************************************************** 
-      * Open the files.
-      *********************************************************************** 
+      ***********************************************************************
+      * Open the files and load the state-code and country/region
+      * reference tables.  AUDIT-LOG-FILENAME is optional; when it is
+      * supplied the audit log is opened for append (created new if it
+      * does not exist yet) so more than one run can share it.
+      * INDEXED-OUTPUT-FILENAME is also optional; when it is supplied,
+      * every record written to OUTPUT-FILE is also written, keyed by
+      * state/province code, to the indexed copy.
+      ***********************************************************************
 
            open output output-file
+           open output reject-file
            open input input-file
+           if  audit-log-filename not = spaces
+               open extend audit-log-file
+               if  not audit-log-ok
+                   open output audit-log-file
+               end-if
+               set audit-logging-enabled to true
+           end-if
+           if  indexed-output-filename not = spaces
+               open output indexed-output-file
+               set indexed-output-enabled to true
+           end-if
+           perform 9100-load-state-table
+           perform 9200-load-intl-table
 
       *********************************************************************** 
       * Read the input file.
@@ -91,24 +278,24 @@
                    at end
                        set end-of-file to true
                    not at end
+                       add 1 to ws-total-read-count
 
-      *********************************************************************** 
-      * Parse the comma-delimited fields.
-      *********************************************************************** 
+      ***********************************************************************
+      * Parse the comma-delimited fields.  A field may be enclosed in
+      * double quotes, in which case a comma inside the quotes is part
+      * of the field's value rather than a delimiter.
+      ***********************************************************************
 
                        move spaces to output-record
-                       unstring input-record delimited by ','
-                           into text-value-1
-                               state-code-in
-                               text-value-2
-                               decimal-value-1
-                       end-unstring
+                       set record-not-rejected to true
+                       set state-match-not-found to true
+                       perform 1000-parse-csv-record
 
-      *********************************************************************** 
+      ***********************************************************************
       * Make the value of text field 1 all upper case.
-      *********************************************************************** 
+      ***********************************************************************
 
-                       if  text-value-1 = low-values
+                       if  text-value-1 = spaces
                            move spaces to text-out-1
                        else
                            move text-value-1 to to-upper-case
@@ -120,29 +307,62 @@
                            move to-upper-case to text-out-1
                        end-if    
 
-      *********************************************************************** 
-      * Look up the state code and put the state name in the output record.
-      *********************************************************************** 
+      ***********************************************************************
+      * Look up the state/province code and put the region name in the
+      * output record.  A US (or blank) country code is looked up
+      * against the domestic state table; anything else is looked up
+      * against the country/region reference table instead.
+      ***********************************************************************
 
                        move state-code-in to to-upper-case
-                       call "C$TOUPPER" 
+                       call "C$TOUPPER"
                            using to-upper-case
-                           by value 
+                           by value
                            length to-upper-case
                        end-call
                        move to-upper-case to state-code-in
-                       search all state-table-data
-                           at end
-                               move spaces to state-name-out
-                           when state-table-code (state-index) = state-code-in
-                               move state-table-name (state-index) to state-name-out
-                       end-search
+
+                       move country-code-in to to-upper-case
+                       call "C$TOUPPER"
+                           using to-upper-case
+                           by value
+                           length to-upper-case
+                       end-call
+                       move to-upper-case to country-code-in
+                       if  country-code-in = spaces
+                           move "US" to country-code-in
+                       end-if
+                       move country-code-in to country-code-out
+
+                       if  country-code-in = "US"
+                           search all state-table-data
+                               at end
+                                   move spaces to state-name-out
+                               when state-table-code (state-index)
+                                        = state-code-in
+                                   set state-match-found to true
+                                   move state-table-name (state-index)
+                                       to state-name-out
+                           end-search
+                       else
+                           search all intl-table-data
+                               at end
+                                   move spaces to state-name-out
+                               when intl-table-country (intl-index)
+                                        = country-code-in
+                               and intl-table-region (intl-index)
+                                        = state-code-in
+                                   set state-match-found to true
+                                   move intl-table-name (intl-index)
+                                       to state-name-out
+                           end-search
+                       end-if
 
       *********************************************************************** 
       * Center text field 2 and capitalize the first letter.
       *********************************************************************** 
 
-                       if  text-value-2 = low-values
+                       if  text-value-2 = spaces
                            move spaces to text-value-2
                        else    
                            call "C$TOUPPER" 
@@ -158,22 +378,380 @@
                        end-if    
                        move text-value-2 to text-out-2
 
-      *********************************************************************** 
+      ***********************************************************************
       * Right-justify and zero-fill the decimal value, honoring the decimal
-      * point.
-      *********************************************************************** 
+      * point - but only if it actually parsed as a number.
+      ***********************************************************************
 
-                       move decimal-value-1 to decimal-out-1
+                       if  decimal-value-1-raw is numeric
+                           move decimal-value-1-raw to decimal-value-1
+                       else
+                           move zero to decimal-value-1
+                       end-if
 
-      *********************************************************************** 
-      * Write the reformatted record to the output file.
-      *********************************************************************** 
+      ***********************************************************************
+      * Records with an unmatched state code or an unparseable decimal
+      * amount go to the reject file with a reason code instead of out
+      * to the converted output file.
+      ***********************************************************************
+
+                       evaluate true
+                           when state-match-not-found
+                           and decimal-value-1-raw is not numeric
+                               set record-rejected to true
+                               move "BAD STATE/DECIMAL"
+                                   to ws-reject-reason
+                           when state-match-not-found
+                               set record-rejected to true
+                               move "UNMATCHED STATE CODE"
+                                   to ws-reject-reason
+                           when decimal-value-1-raw is not numeric
+                               set record-rejected to true
+                               move "BAD DECIMAL AMOUNT"
+                                   to ws-reject-reason
+                       end-evaluate
+
+      ***********************************************************************
+      * Write the reformatted record to the output file, or the original
+      * line and a reason code to the reject file.
+      ***********************************************************************
 
-                       write 
-                           output-record from output-record
-                       end-write
+                       if  record-rejected
+                           move spaces to reject-record
+                           move input-record to reject-original-line
+                           move ws-reject-reason to reject-reason-code
+                           write reject-record
+                           add 1 to ws-total-rejected-count
+                       else
+                           move decimal-value-1 to decimal-out-1
+                           write
+                               output-record from output-record
+                           end-write
+                           add 1 to ws-total-written-count
+
+      ***********************************************************************
+      * Also write the record to the keyed indexed copy, if one was
+      * requested on the command line.
+      ***********************************************************************
+
+                           if  indexed-output-enabled
+                               perform 9400-write-indexed-output-record
+                           end-if
+                       end-if
+
+      ***********************************************************************
+      * Append an audit-trail entry for this record, if an audit log
+      * was requested on the command line.
+      ***********************************************************************
+
+                       if  audit-logging-enabled
+                           perform 9300-write-audit-log-entry
+                       end-if
                end-read
            end-perform
            close output-file
+           close reject-file
            close input-file
+           close state-file
+           close intl-file
+           if  audit-logging-enabled
+               close audit-log-file
+           end-if
+           if  indexed-output-enabled
+               close indexed-output-file
+           end-if
+           perform 9900-display-control-totals
+           goback
+           .
+
+      ***********************************************************************
+      * 1000-PARSE-CSV-RECORD splits the input record into its four
+      * comma-delimited fields, treating a comma that falls inside a
+      * pair of double quotes as part of the field's value rather than
+      * a field separator.  This replaces a plain UNSTRING DELIMITED
+      * BY ',' which could not tell the difference.
+      ***********************************************************************
+
+       1000-parse-csv-record.
+           move input-record to ws-csv-input-record
+           perform 1010-determine-record-length
+           perform 1020-reset-csv-fields
+           set csv-not-in-quotes to true
+           perform 1030-scan-one-character
+               varying ws-csv-char-index from 1 by 1
+               until ws-csv-char-index > ws-csv-record-length
+           move ws-csv-field-value (1) to text-value-1
+           move ws-csv-field-value (2) to state-code-in
+           move ws-csv-field-value (3) to country-code-in
+           move ws-csv-field-value (4) to text-value-2
+           move ws-csv-field-value (5) (1:7) to decimal-value-1-raw
+           .
+
+      ***********************************************************************
+      * 1010-DETERMINE-RECORD-LENGTH finds the length of the input
+      * record by trimming trailing spaces, so the scanner below does
+      * not walk off the end of a short record into unused filler.
+      ***********************************************************************
+
+       1010-determine-record-length.
+           perform 1015-trim-trailing-space
+               varying ws-csv-record-length from 200 by -1
+               until ws-csv-record-length = 1
+               or ws-csv-input-record (ws-csv-record-length:1)
+                   not = space
+           .
+
+       1015-trim-trailing-space.
+           continue
+           .
+
+      ***********************************************************************
+      * 1020-RESET-CSV-FIELDS clears the four working fields and their
+      * lengths before each record is scanned.
+      ***********************************************************************
+
+       1020-reset-csv-fields.
+           perform 1025-reset-one-csv-field
+               varying ws-csv-reset-index from 1 by 1
+               until ws-csv-reset-index > 5
+           move 1 to ws-csv-field-index
+           .
+
+       1025-reset-one-csv-field.
+           move spaces to ws-csv-field-value (ws-csv-reset-index)
+           move zero to ws-csv-field-length (ws-csv-reset-index)
+           .
+
+      ***********************************************************************
+      * 1030-SCAN-ONE-CHARACTER looks at a single character of the
+      * input record, toggling the quote switch on a double quote,
+      * advancing to the next field on a comma outside of quotes, and
+      * otherwise appending the character to the current field.
+      ***********************************************************************
+
+       1030-scan-one-character.
+           move ws-csv-input-record (ws-csv-char-index:1)
+               to ws-csv-current-char
+           evaluate true
+               when ws-csv-current-char = '"'
+                   if  csv-in-quotes
+                       set csv-not-in-quotes to true
+                   else
+                       set csv-in-quotes to true
+                   end-if
+               when ws-csv-current-char = ',' and csv-not-in-quotes
+                   if  ws-csv-field-index < 5
+                       add 1 to ws-csv-field-index
+                   end-if
+               when other
+                   perform 1040-append-current-char
+           end-evaluate
+           .
+
+      ***********************************************************************
+      * 1040-APPEND-CURRENT-CHAR adds the current character to the end
+      * of the field currently being built, ignoring any characters
+      * beyond the field's maximum length.
+      ***********************************************************************
+
+       1040-append-current-char.
+           if  ws-csv-field-length (ws-csv-field-index) < 24
+               add 1 to ws-csv-field-length (ws-csv-field-index)
+               move ws-csv-current-char
+                   to ws-csv-field-value (ws-csv-field-index)
+                       (ws-csv-field-length (ws-csv-field-index):1)
+           end-if
+           .
+
+      ***********************************************************************
+      * 9100-LOAD-STATE-TABLE reads the state-code reference file and
+      * builds STATE-TABLE-DATA in ascending code order, one entry per
+      * record, for the SEARCH ALL lookup above to use.
+      ***********************************************************************
+
+       9100-load-state-table.
+           open input state-file
+           perform 9110-read-state-record
+           perform 9130-load-state-entry
+               until state-file-eof
+           .
+
+      ***********************************************************************
+      * 9110-READ-STATE-RECORD reads one record from the state-code
+      * reference file, setting the end-of-file condition when there
+      * are no more entries to load.
+      ***********************************************************************
+
+       9110-read-state-record.
+           read state-file into ws-state-rec-fields
+               at end
+                   set state-file-eof to true
+           end-read
+           .
+
+      ***********************************************************************
+      * 9120-STORE-STATE-ENTRY adds the record just read to the next
+      * open slot in STATE-TABLE-DATA.
+      ***********************************************************************
+
+       9120-store-state-entry.
+           if  ws-state-count = 128
+               display 'CONVERT-BAD2 ABEND: STATE-FILE HAS MORE THAN'
+                   ' 128 ENTRIES, WS-STATE-TABLE IS FULL'
+               move 16 to return-code
+               close state-file
+               close output-file
+               close reject-file
+               close input-file
+               if  audit-logging-enabled
+                   close audit-log-file
+               end-if
+               if  indexed-output-enabled
+                   close indexed-output-file
+               end-if
+               stop run
+           end-if
+
+           add 1 to ws-state-count
+           move ws-state-rec-code to state-table-code (ws-state-count)
+           move ws-state-rec-name to state-table-name (ws-state-count)
+           .
+
+      ***********************************************************************
+      * 9130-LOAD-STATE-ENTRY stores one table entry and reads the next
+      * record, so 9100-LOAD-STATE-TABLE's driving PERFORM can stop as
+      * soon as the state-code reference file runs out of records.
+      ***********************************************************************
+
+       9130-load-state-entry.
+           perform 9120-store-state-entry
+           perform 9110-read-state-record
+           .
+
+      ***********************************************************************
+      * 9200-LOAD-INTL-TABLE reads the country/region reference file and
+      * builds INTL-TABLE-DATA in ascending country/region order, one
+      * entry per record, for the SEARCH ALL lookup above to use.
+      ***********************************************************************
+
+       9200-load-intl-table.
+           open input intl-file
+           perform 9210-read-intl-record
+           perform 9230-load-intl-entry
+               until intl-file-eof
+           .
+
+      ***********************************************************************
+      * 9210-READ-INTL-RECORD reads one record from the country/region
+      * reference file, setting the end-of-file condition when there
+      * are no more entries to load.
+      ***********************************************************************
+
+       9210-read-intl-record.
+           read intl-file into ws-intl-rec-fields
+               at end
+                   set intl-file-eof to true
+           end-read
+           .
+
+      ***********************************************************************
+      * 9220-STORE-INTL-ENTRY adds the record just read to the next
+      * open slot in INTL-TABLE-DATA.
+      ***********************************************************************
+
+       9220-store-intl-entry.
+           if  ws-intl-count = 128
+               display 'CONVERT-BAD2 ABEND: INTL-FILE HAS MORE THAN'
+                   ' 128 ENTRIES, WS-INTL-TABLE IS FULL'
+               move 16 to return-code
+               close intl-file
+               close state-file
+               close output-file
+               close reject-file
+               close input-file
+               if  audit-logging-enabled
+                   close audit-log-file
+               end-if
+               if  indexed-output-enabled
+                   close indexed-output-file
+               end-if
+               stop run
+           end-if
+
+           add 1 to ws-intl-count
+           move ws-intl-rec-country
+               to intl-table-country (ws-intl-count)
+           move ws-intl-rec-region
+               to intl-table-region (ws-intl-count)
+           move ws-intl-rec-name
+               to intl-table-name (ws-intl-count)
+           .
+
+      ***********************************************************************
+      * 9230-LOAD-INTL-ENTRY stores one table entry and reads the next
+      * record, so 9200-LOAD-INTL-TABLE's driving PERFORM can stop as
+      * soon as the country/region reference file runs out of records.
+      ***********************************************************************
+
+       9230-load-intl-entry.
+           perform 9220-store-intl-entry
+           perform 9210-read-intl-record
+           .
+
+      ***********************************************************************
+      * 9300-WRITE-AUDIT-LOG-ENTRY appends one timestamped entry to the
+      * shared audit log for the record just processed, recording
+      * TEXT-VALUE-1 (the record's own name/identifier field, not the
+      * state/province code, which is shared by many records) as the
+      * input key, the matched region name or reject reason as the
+      * outcome, and whether the record was accepted or rejected.
+      ***********************************************************************
+
+       9300-write-audit-log-entry.
+           move spaces to audit-log-record
+           accept audit-date from date yyyymmdd
+           accept audit-time from time
+           move "CONVERT" to audit-program-name
+           move text-value-1 to audit-input-key
+           if  record-rejected
+               move ws-reject-reason to audit-outcome
+               move "REJECT" to audit-disposition
+           else
+               move state-name-out to audit-outcome
+               move "ACCEPT" to audit-disposition
+           end-if
+           write audit-log-record
+           .
+
+      ***********************************************************************
+      * 9400-WRITE-INDEXED-OUTPUT-RECORD writes a keyed copy of the
+      * record just written to OUTPUT-FILE into INDEXED-OUTPUT-FILE,
+      * keyed by state/province code, for downstream programs that
+      * want to read a record directly instead of scanning the whole
+      * sequential output file.
+      ***********************************************************************
+
+       9400-write-indexed-output-record.
+           move state-code-in to idx-output-key
+           move output-record to idx-output-detail
+           write indexed-output-record
+               invalid key
+                   display 'CONVERT: INDEXED OUTPUT WRITE FAILED, '
+                       'FILE STATUS=' ws-indexed-output-status
+                       ' KEY=' idx-output-key
+           end-write
+           .
+
+      ***********************************************************************
+      * 9900-DISPLAY-CONTROL-TOTALS reports records read, written, and
+      * rejected for the run, the same control-total reporting CARD1
+      * displays for its own runs.
+      ***********************************************************************
+
+       9900-display-control-totals.
+           display 'CONVERT CONTROL TOTALS'
+           display '  RECORDS READ........... ' ws-total-read-count
+           display '  RECORDS WRITTEN........ ' ws-total-written-count
+           display '  RECORDS REJECTED....... '
+               ws-total-rejected-count
            .
